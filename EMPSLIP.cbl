@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Recibo de nomina de un solo empleado, a partir de
+      *          EMPINX (datos del empleado) y MOVIM (movimientos del
+      *          periodo ya generados por MOVIMIENTOS).
+      * Tectonics: cobc
+      ******************************************************************
+      * Mod: 08/08/26 - LABN - Clasifica percepcion/deduccion contra el
+      *                        maestro CLAVMAS en vez de una tabla local
+      * Mod: 08/08/26 - LABN - Lee el MOVIM del periodo en curso (marcado
+      *                        con AAMM) en vez del nombre fijo
+      * Mod: 08/08/26 - LABN - Permite capturar un periodo (AAMM)
+      *                        distinto al actual para reimprimir un
+      *                        recibo de un mes anterior
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPSLIP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIM ASSIGN TO WS-MOVIM-FILE.
+           SELECT EMPINX ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMI-NOMI.
+           SELECT CLAVMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLV-CLAVE
+               FILE STATUS IS CLAV-STAT.
+           SELECT RECIBO ASSIGN TO DISK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIM.
+       01  MOV-REG.
+           02  MOV-NOMI    PIC 9(06).
+           02  MOV-CLAV    PIC X(14).
+           02  MOV-IMP     PIC 9(05)V99.
+           02  FILLER      PIC XX.
+       FD  EMPINX.
+       01  EMI-REG.
+           02  EMI-NOMI    PIC 9(06).
+           02  EMI-NOMB    PIC X(15).
+           02  EMI-DEPT    PIC X(03).
+           02  EMI-SUEL    PIC S9(05)V99.
+           02  FILLER      PIC XX.
+       FD  CLAVMAS.
+           COPY CLAVREG.
+       FD  RECIBO.
+       01  REC-REG         PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  MOV-EOF         PIC 9 VALUE 0.
+       77  EMI-EXI         PIC 9 VALUE 0.
+       77  CLAV-STAT       PIC XX.
+       77  REC-PERC        PIC 9(08)V99 VALUE 0.
+       77  REC-DEDU        PIC 9(08)V99 VALUE 0.
+       77  REC-SUEL        PIC S9(08)V99 VALUE 0.
+       01  FECHA.
+           03 FECHA-AA     PIC 99.
+           03 FECHA-MM     PIC 99.
+           03 FECHA-DD     PIC 99.
+       01  WS-PERIODO-INPUT PIC X(04).
+       01  WS-PERIODO-R REDEFINES WS-PERIODO-INPUT.
+           03 WS-PER-IN-AA PIC 99.
+           03 WS-PER-IN-MM PIC 99.
+       01  WS-MOVIM-FILE   PIC X(09).
+       01  REC-LIN-DET.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 RLD-CLAV     PIC X(14).
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 RLD-IMP      PIC $$$,$$9.99.
+       01  REC-LIN-TOT.
+           02 FILLER       PIC X(02) VALUE SPACES.
+           02 RLT-ETIQ     PIC X(18).
+           02 RLT-IMP      PIC $$$$,$$$,$$9.99-.
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 100-START.
+           IF EMI-EXI = 1
+               PERFORM 200-PROCESS.
+           PERFORM 300-END.
+
+       100-START.
+           DISPLAY "> Running start...".
+           PERFORM 101-BUILD-FILENAME.
+           OPEN INPUT MOVIM.
+           OPEN INPUT EMPINX.
+           PERFORM 110-OPEN-CLAVMAS.
+           OPEN OUTPUT RECIBO.
+           DISPLAY "INGRESE LA NOMINA: ".
+           ACCEPT EMI-NOMI.
+           READ EMPINX
+               INVALID KEY
+                   MOVE 0 TO EMI-EXI
+                   DISPLAY "EMPLEADO INEXISTENTE"
+               NOT INVALID KEY
+                   MOVE 1 TO EMI-EXI
+           END-READ.
+
+      *-------------------- OPEN/BOOTSTRAP THE CONCEPT MASTER ----------
+      *    If CLAVLOAD hasn't been run yet CLAVMAS does not exist
+      *    (CLAV-STAT = "35"); create it empty so the clasification
+      *    lookup in 203-SCAN-MOVIM fails gracefully instead of
+      *    aborting the whole run.
+       110-OPEN-CLAVMAS.
+           OPEN INPUT CLAVMAS.
+           IF CLAV-STAT = "35"
+               OPEN OUTPUT CLAVMAS
+               CLOSE CLAVMAS
+               OPEN INPUT CLAVMAS.
+
+      *-------------------- PERIOD-STAMPED MOVIM FILE NAME --------------
+       101-BUILD-FILENAME.
+           ACCEPT FECHA FROM DATE.
+           PERFORM 109-ASK-PERIODO.
+           STRING "MOVIM"  DELIMITED BY SIZE
+                  FECHA-AA DELIMITED BY SIZE
+                  FECHA-MM DELIMITED BY SIZE
+               INTO WS-MOVIM-FILE
+           END-STRING.
+
+      *-------------------- LET THE OPERATOR RE-RUN A PRIOR PERIOD -----
+       109-ASK-PERIODO.
+           DISPLAY "PERIODO A CONSULTAR (AAMM, ENTER = ACTUAL): ".
+           ACCEPT WS-PERIODO-INPUT.
+           IF WS-PERIODO-INPUT NOT = SPACES
+                   AND WS-PER-IN-MM >= 1 AND WS-PER-IN-MM <= 12
+               MOVE WS-PER-IN-AA TO FECHA-AA
+               MOVE WS-PER-IN-MM TO FECHA-MM
+           END-IF.
+
+       200-PROCESS.
+           DISPLAY "> Running process...".
+           PERFORM 201-WRITE-HEADER.
+           PERFORM 202-READ-MOVIM.
+           PERFORM 203-SCAN-MOVIM UNTIL MOV-EOF = 1.
+           PERFORM 204-WRITE-TOTALS.
+
+       300-END.
+           DISPLAY "> Running end...".
+           CLOSE MOVIM.
+           CLOSE EMPINX.
+           CLOSE CLAVMAS.
+           CLOSE RECIBO.
+           STOP RUN.
+
+       201-WRITE-HEADER.
+           MOVE SPACES TO REC-REG.
+           WRITE REC-REG.
+           STRING "RECIBO DE NOMINA" DELIMITED BY SIZE INTO REC-REG.
+           WRITE REC-REG.
+           MOVE SPACES TO REC-REG.
+           STRING "NOMINA: "  DELIMITED BY SIZE
+                  EMI-NOMI    DELIMITED BY SIZE
+               INTO REC-REG.
+           WRITE REC-REG.
+           MOVE SPACES TO REC-REG.
+           STRING "NOMBRE: "  DELIMITED BY SIZE
+                  EMI-NOMB    DELIMITED BY SIZE
+               INTO REC-REG.
+           WRITE REC-REG.
+           MOVE SPACES TO REC-REG.
+           STRING "DEPARTAMENTO: " DELIMITED BY SIZE
+                  EMI-DEPT         DELIMITED BY SIZE
+               INTO REC-REG.
+           WRITE REC-REG.
+           MOVE SPACES TO REC-REG.
+           WRITE REC-REG.
+           STRING "CLAVE            IMPORTE" DELIMITED BY SIZE
+               INTO REC-REG.
+           WRITE REC-REG.
+
+       202-READ-MOVIM.
+           READ MOVIM AT END MOVE 1 TO MOV-EOF.
+
+       203-SCAN-MOVIM.
+           IF MOV-NOMI = EMI-NOMI
+               PERFORM 205-WRITE-DETAIL
+               MOVE MOV-CLAV TO CLV-CLAVE
+               READ CLAVMAS
+                   INVALID KEY
+                       MOVE "D" TO CLV-TIPO
+               END-READ
+               IF CLV-PERCEPCION
+                   ADD MOV-IMP TO REC-PERC
+               ELSE
+                   ADD MOV-IMP TO REC-DEDU.
+           PERFORM 202-READ-MOVIM.
+
+       205-WRITE-DETAIL.
+           MOVE MOV-CLAV TO RLD-CLAV.
+           MOVE MOV-IMP  TO RLD-IMP.
+           WRITE REC-REG FROM REC-LIN-DET.
+
+       204-WRITE-TOTALS.
+           COMPUTE REC-SUEL = REC-PERC - REC-DEDU.
+           MOVE SPACES TO REC-REG.
+           WRITE REC-REG.
+           MOVE "TOTAL PERCEPCIONES" TO RLT-ETIQ.
+           MOVE REC-PERC             TO RLT-IMP.
+           WRITE REC-REG FROM REC-LIN-TOT.
+           MOVE "TOTAL DEDUCCIONES"  TO RLT-ETIQ.
+           MOVE REC-DEDU             TO RLT-IMP.
+           WRITE REC-REG FROM REC-LIN-TOT.
+           MOVE "NETO A PAGAR"       TO RLT-ETIQ.
+           MOVE REC-SUEL             TO RLT-IMP.
+           WRITE REC-REG FROM REC-LIN-TOT.
+
+       END PROGRAM EMPSLIP.
