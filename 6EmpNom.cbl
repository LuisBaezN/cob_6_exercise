@@ -3,19 +3,68 @@
       * Date:
       * Purpose: Project learning 6
       * Tectonics: cobc
+      ******************************************************************
+      * Mod: 08/08/26 - LABN - Lee departamentos del maestro DEPTMAS en
+      *                        lugar de la tabla/88-level fija
+      * Mod: 08/08/26 - LABN - Historico de nomina (NOMHIST) por periodo
+      * Mod: 08/08/26 - LABN - Movimientos invalidos van a MOVEXC en vez
+      *                        de agruparse en ZER/Invalida
+      * Mod: 08/08/26 - LABN - Checkpoint por empleado (EMPCHK) para que
+      *                        EMPBATCH pueda reanudar o reportar una
+      *                        corrida interrumpida; GOBACK en vez de
+      *                        STOP RUN para poder correr como subrutina
+      *                        de EMPBATCH
+      * Mod: 08/08/26 - LABN - MOVIM y EMPREP quedan con nombre de
+      *                        archivo marcado con el periodo (AAMM) en
+      *                        vez de sobreescribirse cada corrida
+      * Mod: 08/08/26 - LABN - Tamano de pagina y letrero del reporte
+      *                        se leen del maestro EMPCTL en vez de ir
+      *                        fijos en el programa
+      * Mod: 08/08/26 - LABN - Valida el importe del movimiento (cero o
+      *                        mayor al limite en EMPCTL) y reconcilia
+      *                        totales de control al final de la corrida
+      * Mod: 08/08/26 - LABN - Permite capturar un periodo (AAMM)
+      *                        distinto al actual para reprocesar o
+      *                        reimprimir el reporte de un mes anterior
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EmpNom.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MOVIM ASSIGN TO DISK.
+           SELECT MOVIM ASSIGN TO WS-MOVIM-FILE.
            SELECT EMPINX ASSIGN TO DISK
                            ORGANISATION IS INDEXED
                            ACCESS MODE IS DYNAMIC
                            RECORD KEY IS EMI-NOMI.
            SELECT TMP-FILE ASSIGN TO DISK.
-           SELECT EMPREP ASSIGN TO DISK.
+           SELECT EMPREP ASSIGN TO WS-EMPREP-FILE.
+           SELECT DEPTMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DPT-COD
+               FILE STATUS IS DEPT-STAT.
+           SELECT NOMHIST ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HIS-STAT.
+           SELECT MOVEXC ASSIGN TO WS-MOVEXC-FILE.
+           SELECT EMPEXT ASSIGN TO WS-EMPEXT-FILE.
+           SELECT EMPCHK ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHK-STAT.
+           SELECT CLAVMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLV-CLAVE
+               FILE STATUS IS CLAV-STAT.
+           SELECT EMPCTL ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-ID
+               FILE STATUS IS CTL-STAT.
+           SELECT BCHFLAG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BCH-STAT.
        DATA DIVISION.
        FILE SECTION.
        FD  MOVIM.
@@ -43,18 +92,62 @@
 
        FD  EMPREP.
        01  EMR-REG         PIC X(132).
+       FD  DEPTMAS.
+           COPY DEPTREG.
+      *-------------------- PAYROLL HISTORY (ONE ROW PER CORTE) ------
+       FD  NOMHIST.
+           COPY HISREG.
+      *-------------------- BAD-MOVEMENT EXCEPTION LISTING -----------
+       FD  MOVEXC.
+       01  EXC-REG.
+           02  EXC-NOMI        PIC 9(06).
+           02  EXC-CLAV        PIC X(14).
+           02  EXC-IMP         PIC 9(05)V99.
+           02  EXC-RAZON       PIC X(21).
+      *-------------------- FLAT/DELIMITED EXTRACT OF EMPREP ---------
+       FD  EMPEXT.
+       01  EXT-REG             PIC X(80).
+      *-------------------- CHECKPOINT LOG (ONE ROW PER CORTE) -------
+       FD  EMPCHK.
+           COPY CHKREG.
+       FD  CLAVMAS.
+           COPY CLAVREG.
+       FD  EMPCTL.
+           COPY CTLREG.
+      *-------------------- SET BY EMPBATCH WHILE IT CALLS THIS PROGRAM
+       FD  BCHFLAG.
+       01  BCH-REG             PIC X(01).
        WORKING-STORAGE SECTION.
-       77  I               PIC 9.
        77  NAME-FLAG       PIC 9 VALUE 1.
        77  DEPT-FLAG       PIC 9 VALUE 1.
        77  MOV-EOF         PIC 9.
        77  TMP-EOF         PIC 9.
        77  LIN             PIC 99.
-       01  LINLIM          CONSTANT 15.
+       77  LINLIM          PIC 99 VALUE 15.
+       77  IMP-MAX         PIC 9(05)V99 VALUE 99999.99.
        77  PAG             PIC 999.
        77  ANT-DEPT        PIC X(03).
        77  ANT-NOMI        PIC 9(06).
        77  SUEL-EMPL       PIC S9(05)V99.
+       77  EMP-PERC-ST     PIC 9(08)V99.
+       77  EMP-DEDU-ST     PIC 9(08)V99.
+       77  HIS-STAT        PIC XX.
+       77  CHK-STAT        PIC XX.
+       77  BCH-STAT        PIC XX.
+       77  DEPT-STAT       PIC XX.
+       77  CLAV-STAT       PIC XX.
+       77  CTL-STAT        PIC XX.
+       77  HIS-CHK-EOF     PIC 9 VALUE 0.
+       77  WS-ABORT-RUN    PIC 9 VALUE 0.
+       01  CHK-HORA-WS.
+           03 CHK-HOR-HH-WS PIC 99.
+           03 CHK-HOR-MM-WS PIC 99.
+           03 CHK-HOR-SS-WS PIC 99.
+           03 FILLER        PIC 99.
+       01  EXT-DEPT-D      PIC X(16).
+       01  EXT-NOMI-D      PIC 9(06).
+       01  EXT-PERC-D      PIC Z(05)9.99.
+       01  EXT-DEDU-D      PIC Z(05)9.99.
        77  EMPL-ST         PIC 9(04).
        77  PERC-ST         PIC 9(08)V99.
        77  DEDU-ST         PIC 9(08)V99.
@@ -63,46 +156,31 @@
        77  ORG-PERC        PIC 9(09)V99.
        77  ORG-DEDU        PIC 9(09)V99.
        77  ORG-SUEL        PIC S9(09)V99.
-       77  DEPTS           PIC X(03).
-           88 DEPT-VAL  VALUE "ADM", "TEC", "SIS", "RH", "CON", "MER".
-       77  CLAVES          PIC X(14).
-           88 CLAV      VALUE  "Sueldo        ", "Bono          ",
-                               "Puntualidad   ", "Productividad ",
-                               "Prestamo      ", "Horas Extras  ",
-                               "Impuestos     ", "IMSS          ",
-                               "Faltas        ", "Pago prestamo ",
-                               "Vales         ".
-       77  CLAVES-P        PIC X(14).
-           88 CLAV-P    VALUE  "Sueldo        ", "Bono          ",
-                               "Puntualidad   ", "Productividad ",
-                               "Prestamo      ", "Horas Extras  ".
-       77  CLAVES-D        PIC X(14).
-           88 CLAV-D    VALUE  "Impuestos     ", "IMSS          ",
-                               "Faltas        ", "Pago prestamo ",
-                               "Vales         ".
+       77  DEPT-EXI        PIC 9.
+       77  CLAVE-EXI       PIC 9.
+       77  CTR-MOV-CNT     PIC 9(06) VALUE 0.
+       77  CTR-MOV-IMP     PIC 9(09)V99 VALUE 0.
+       77  CTR-REL-CNT     PIC 9(06) VALUE 0.
+       77  CTR-REL-IMP     PIC 9(09)V99 VALUE 0.
+       77  CTR-DIF-CNT     PIC 9(06) VALUE 0.
        01  FECHA.
            03 FECHA-AA     PIC 99.
            03 FECHA-MM     PIC 99.
            03 FECHA-DD     PIC 99.
+       01  WS-PERIODO-INPUT PIC X(04).
+       01  WS-PERIODO-R REDEFINES WS-PERIODO-INPUT.
+           03 WS-PER-IN-AA PIC 99.
+           03 WS-PER-IN-MM PIC 99.
+       01  WS-MOVIM-FILE   PIC X(09).
+       01  WS-EMPREP-FILE  PIC X(10).
+       01  WS-MOVEXC-FILE  PIC X(10).
+       01  WS-EMPEXT-FILE  PIC X(10).
        01  MESES.
            03 FILLER       PIC X(36) VALUE
                "ENEFEBMARABRMAYJUNJULAGOSEPOCTNOVDIC".
        01  MESES-R REDEFINES MESES.
            03 MESES-OC OCCURS 12 TIMES.
                05 MES      PIC X(03).
-       01  DEPT-NAMES.
-           02 DEPT-ROW     OCCURS 7 TIMES.
-               03 DEPT-FULL PIC X(16).
-       01  DEPT-NAMES-F.
-           02 STR-LENGHT-F PIC 99.
-           02 STR-F.
-               03 CHAR-F   PIC X OCCURS 0 TO 20 TIMES
-                           DEPENDING ON STR-LENGHT-F.
-       01  DEPT-NAMES-S.
-           02 STR-LENGHT-S PIC 9.
-           02 STR-S.
-               03 CHAR-S   PIC X OCCURS 0 TO 7 TIMES
-                           DEPENDING ON STR-LENGHT-S.
        01  REPORT-LAYOUT.
       *> 121 CARACTERES
            02 EMS-TIT-0.
@@ -118,7 +196,8 @@
                03 FILLER       PIC X(05) VALUE "PAG: ".
                03 EMS-TI-PAG   PIC ZZ.
                03 FILLER       PIC X(43) VALUE SPACES.
-               03 FILLER       PIC X(21) VALUE "\\ STEFANINI GROUP //".
+               03 EMS-T1-LETRERO PIC X(21)
+                                 VALUE "\\ STEFANINI GROUP //".
                03 FILLER       PIC X(39) VALUE SPACES.
                03 EMS-T1-DD    PIC 99.
                03 FILLER       PIC X VALUE "/".
@@ -204,17 +283,92 @@
        PROCEDURE DIVISION.
        MAIN.
            PERFORM 100-START.
-           PERFORM 200-PROCESS.
+           IF WS-ABORT-RUN = 0
+               PERFORM 200-PROCESS
+           END-IF.
            PERFORM 300-END.
 
        100-START.
            DISPLAY "> Running start...".
            PERFORM 101-LOAD-DATE.
-           PERFORM 102-LOAD-DEPT-NAMES.
-           OPEN INPUT MOVIM.
-           OPEN I-O EMPINX.
-           READ MOVIM.
+           PERFORM 102-LOAD-CONTROL.
+           PERFORM 105-CHECK-HIST-PERIODO.
+           IF WS-ABORT-RUN = 1
+               DISPLAY "EL PERIODO " FECHA-MM "/" FECHA-AA
+                       " YA TIENE HISTORICO EN NOMHIST"
+               DISPLAY "USE EMPBATCH (REANUDAR O EMPEZAR DE NUEVO) "
+                       "PARA REPROCESARLO SIN DUPLICAR"
+           ELSE
+               OPEN INPUT MOVIM
+               OPEN I-O EMPINX
+               PERFORM 110-OPEN-DEPT
+               PERFORM 111-OPEN-CLAVMAS
+               PERFORM 103-OPEN-HIST
+               OPEN OUTPUT MOVEXC
+               OPEN OUTPUT EMPEXT
+               PERFORM 104-OPEN-CHK
+           END-IF.
+
+      *-------------------- OPEN/BOOTSTRAP THE DEPARTMENT MASTER -------
+      *    If DEPTLOAD hasn't been run yet DEPTMAS does not exist
+      *    (DEPT-STAT = "35"); create it empty so department lookups
+      *    fail gracefully (DEPT-EXI stays 0) instead of aborting.
+       110-OPEN-DEPT.
+           OPEN INPUT DEPTMAS.
+           IF DEPT-STAT = "35"
+               OPEN OUTPUT DEPTMAS
+               CLOSE DEPTMAS
+               OPEN INPUT DEPTMAS.
+
+      *-------------------- OPEN/BOOTSTRAP THE CONCEPT MASTER ----------
+       111-OPEN-CLAVMAS.
+           OPEN INPUT CLAVMAS.
+           IF CLAV-STAT = "35"
+               OPEN OUTPUT CLAVMAS
+               CLOSE CLAVMAS
+               OPEN INPUT CLAVMAS.
+
+       103-OPEN-HIST.
+           OPEN EXTEND NOMHIST.
+           IF HIS-STAT = "35"
+               OPEN OUTPUT NOMHIST
+               CLOSE NOMHIST
+               OPEN EXTEND NOMHIST.
+
+       104-OPEN-CHK.
+           OPEN EXTEND EMPCHK.
+           IF CHK-STAT = "35"
+               OPEN OUTPUT EMPCHK
+               CLOSE EMPCHK
+               OPEN EXTEND EMPCHK.
 
+      *-------------------- REFUSE TO DOUBLE-APPEND AN ALREADY-RUN CORTE
+      *> EMPBATCH purges the current period out of NOMHIST before
+      *> calling this program, so under EMPBATCH this never matches.
+      *> Run standalone, it stops a second pass over the same AAMM from
+      *> silently duplicating every employee's history/checkpoint rows.
+       105-CHECK-HIST-PERIODO.
+           MOVE 0 TO WS-ABORT-RUN.
+           MOVE 0 TO HIS-CHK-EOF.
+           OPEN INPUT NOMHIST.
+           IF HIS-STAT = "35"
+               CLOSE NOMHIST
+           ELSE
+               PERFORM 106-SCAN-HIST-ROW
+               PERFORM 107-SCAN-HIST-NEXT UNTIL HIS-CHK-EOF = 1
+                                              OR WS-ABORT-RUN = 1
+               CLOSE NOMHIST
+           END-IF.
+
+       106-SCAN-HIST-ROW.
+           READ NOMHIST AT END MOVE 1 TO HIS-CHK-EOF.
+
+       107-SCAN-HIST-NEXT.
+           IF HIS-PER-AA = FECHA-AA AND HIS-PER-MM = FECHA-MM
+               MOVE 1 TO WS-ABORT-RUN
+           ELSE
+               PERFORM 106-SCAN-HIST-ROW
+           END-IF.
 
        200-PROCESS.
            DISPLAY "> Running process...".
@@ -225,28 +379,94 @@
 
        300-END.
            DISPLAY "> Running end...".
-           CLOSE MOVIM.
-           CLOSE EMPINX.
-           CLOSE EMPREP.
-           STOP RUN.
+           IF WS-ABORT-RUN = 0
+               PERFORM 219-PRINT-RECONCILIACION
+               CLOSE MOVIM
+               CLOSE EMPINX
+               CLOSE DEPTMAS
+               CLOSE CLAVMAS
+               CLOSE NOMHIST
+               CLOSE MOVEXC
+               CLOSE EMPEXT
+               CLOSE EMPCHK
+               CLOSE EMPREP
+           END-IF.
+           GOBACK.
 
        101-LOAD-DATE.
            ACCEPT FECHA FROM DATE.
+           PERFORM 109-ASK-PERIODO.
            MOVE FECHA-AA         TO EMS-T1-AA.
            MOVE MES(FECHA-MM)    TO EMS-T1-MM.
            MOVE FECHA-DD         TO EMS-T1-DD.
+           STRING "MOVIM"  DELIMITED BY SIZE
+                  FECHA-AA DELIMITED BY SIZE
+                  FECHA-MM DELIMITED BY SIZE
+               INTO WS-MOVIM-FILE
+           END-STRING.
+           STRING "EMPREP" DELIMITED BY SIZE
+                  FECHA-AA DELIMITED BY SIZE
+                  FECHA-MM DELIMITED BY SIZE
+               INTO WS-EMPREP-FILE
+           END-STRING.
+           STRING "MOVEXC" DELIMITED BY SIZE
+                  FECHA-AA DELIMITED BY SIZE
+                  FECHA-MM DELIMITED BY SIZE
+               INTO WS-MOVEXC-FILE
+           END-STRING.
+           STRING "EMPEXT" DELIMITED BY SIZE
+                  FECHA-AA DELIMITED BY SIZE
+                  FECHA-MM DELIMITED BY SIZE
+               INTO WS-EMPEXT-FILE
+           END-STRING.
+
+      *-------------------- UNDER EMPBATCH, KEEP ITS RESOLVED PERIOD ----
+      *> EMPBATCH stamps MOVIM and purges NOMHIST/EMPCHK for today's
+      *> date before calling this program; letting the operator redirect
+      *> to a different AAMM here would purge one period and process
+      *> another, so the prompt only runs standalone (no BCHFLAG).
+       109-ASK-PERIODO.
+           OPEN INPUT BCHFLAG.
+           IF BCH-STAT = "00"
+               CLOSE BCHFLAG
+           ELSE
+               PERFORM 108-PROMPT-PERIODO.
 
-       102-LOAD-DEPT-NAMES.
-           MOVE "ADMINISTRACION"   TO DEPT-FULL(1).
-           MOVE "CONTADURIA"       TO DEPT-FULL(2).
-           MOVE "SISTEMAS"         TO DEPT-FULL(3).
-           MOVE "TECNOLOGIA"       TO DEPT-FULL(4).
-           MOVE "RECURSOS HUMANOS" TO DEPT-FULL(5).
-           MOVE "MERCADOTECNIA"    TO DEPT-FULL(6).
-           MOVE "ZERO"             TO DEPT-FULL(7).
+       108-PROMPT-PERIODO.
+           DISPLAY "PERIODO A PROCESAR (AAMM, ENTER = ACTUAL): ".
+           ACCEPT WS-PERIODO-INPUT.
+           IF WS-PERIODO-INPUT NOT = SPACES
+                   AND WS-PER-IN-MM >= 1 AND WS-PER-IN-MM <= 12
+               MOVE WS-PER-IN-AA TO FECHA-AA
+               MOVE WS-PER-IN-MM TO FECHA-MM
+           END-IF.
+
+      *-------------------- REPORT PAGE SIZE / LETTERHEAD FROM EMPCTL --
+       102-LOAD-CONTROL.
+           OPEN INPUT EMPCTL.
+           IF CTL-STAT = "35"
+               OPEN OUTPUT EMPCTL
+               CLOSE EMPCTL
+               OPEN INPUT EMPCTL.
+           MOVE "RPT" TO CTL-ID.
+           READ EMPCTL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CTL-LINLIM  TO LINLIM
+                   MOVE CTL-LETRERO TO EMS-T1-LETRERO
+                   MOVE CTL-IMP-MAX TO IMP-MAX
+           END-READ.
+           CLOSE EMPCTL.
 
        201-READ-MOVIM.
-           READ MOVIM AT END MOVE 1 TO MOV-EOF.
+           READ MOVIM
+               AT END
+                   MOVE 1 TO MOV-EOF
+               NOT AT END
+                   ADD 1       TO CTR-MOV-CNT
+                   ADD MOV-IMP TO CTR-MOV-IMP
+           END-READ.
 
        202-LOAD-TMP-FILE SECTION.
            PERFORM 201-READ-MOVIM
@@ -258,32 +478,140 @@
            READ EMPINX INVALID KEY
                        MOVE ZEROS TO EMI-NOMI
                        MOVE SPACES TO EMI-NOMB.
-           MOVE EMI-DEPT TO DEPTS.
-           IF (EMI-NOMI=ZEROES) OR (EMI-DEPT=SPACES) OR (NOT DEPT-VAL)
-               MOVE "ZER" TO EMI-DEPT.
-
-           MOVE MOV-CLAV TO CLAVES.
-           IF NOT CLAV
-               MOVE "Invalida      " TO MOV-CLAV.
-
-           MOVE EMI-DEPT TO TMP-DEPT.
-           MOVE EMI-NOMI TO TMP-NOMI.
-           MOVE EMI-NOMB TO TMP-NOMB.
-           MOVE MOV-CLAV TO TMP-CLAV.
-           MOVE MOV-CLAV TO CLAVES-P.
-           IF CLAV-P
-               MOVE MOV-IMP TO TMP-PERC
-               MOVE ZEROES  TO TMP-DEDU
+           PERFORM 213-CHECK-DEPT.
+           PERFORM 218-CHECK-CLAVE.
+           MOVE SPACES TO EXC-RAZON.
+           IF EMI-NOMI = ZEROES
+               MOVE "NOMINA NO EXISTE"      TO EXC-RAZON
+           ELSE
+               IF (EMI-DEPT = SPACES) OR (DEPT-EXI = 0)
+                   MOVE "DEPARTAMENTO INVALIDO" TO EXC-RAZON
+               ELSE
+                   IF CLAVE-EXI = 0
+                       MOVE "CLAVE INVALIDA" TO EXC-RAZON
+                   ELSE
+                       IF MOV-IMP = ZEROES
+                           MOVE "IMPORTE EN CERO" TO EXC-RAZON
+                       ELSE
+                           IF MOV-IMP > IMP-MAX
+                               MOVE "IMPORTE EXCEDE LIMITE"
+                                   TO EXC-RAZON
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF EXC-RAZON NOT = SPACES
+               PERFORM 215-WRITE-EXCEPTION
            ELSE
-               MOVE MOV-IMP TO TMP-DEDU
-               MOVE ZEROES  TO TMP-PERC.
+               MOVE EMI-DEPT TO TMP-DEPT
+               MOVE EMI-NOMI TO TMP-NOMI
+               MOVE EMI-NOMB TO TMP-NOMB
+               MOVE MOV-CLAV TO TMP-CLAV
+               IF CLV-PERCEPCION
+                   MOVE MOV-IMP TO TMP-PERC
+                   MOVE ZEROES  TO TMP-DEDU
+               ELSE
+                   MOVE MOV-IMP TO TMP-DEDU
+                   MOVE ZEROES  TO TMP-PERC
+               END-IF
+               ADD 1      TO CTR-REL-CNT
+               ADD MOV-IMP TO CTR-REL-IMP
+               RELEASE TMP-REG.
 
-           RELEASE TMP-REG.
            PERFORM 201-READ-MOVIM.
 
-      *> VERIFY THIS!
        END-SEC1.
 
+       213-CHECK-DEPT.
+           MOVE 0 TO DEPT-EXI.
+           IF EMI-DEPT NOT = SPACES
+               MOVE EMI-DEPT TO DPT-COD
+               READ DEPTMAS
+                   INVALID KEY
+                       MOVE 0 TO DEPT-EXI
+                   NOT INVALID KEY
+                       IF DPT-ACTIVO
+                           MOVE 1 TO DEPT-EXI
+                       END-IF
+               END-READ
+           END-IF.
+
+      *-------------------- VALIDATE MOV-CLAV AGAINST CLAVMAS ----------
+       218-CHECK-CLAVE.
+           MOVE 0 TO CLAVE-EXI.
+           MOVE MOV-CLAV TO CLV-CLAVE.
+           READ CLAVMAS
+               INVALID KEY
+                   MOVE 0 TO CLAVE-EXI
+               NOT INVALID KEY
+                   IF CLV-ACTIVA
+                       MOVE 1 TO CLAVE-EXI
+                   END-IF
+           END-READ.
+
+      *-------------------- ONE ROW OF THE FLAT/DELIMITED EXTRACT -----
+       216-WRITE-EXTRACT.
+           MOVE TMP-DEPT TO DPT-COD.
+           READ DEPTMAS
+               INVALID KEY
+                   MOVE SPACES TO EXT-DEPT-D
+               NOT INVALID KEY
+                   MOVE DPT-NOM TO EXT-DEPT-D
+           END-READ.
+           MOVE TMP-NOMI TO EXT-NOMI-D.
+           MOVE TMP-PERC TO EXT-PERC-D.
+           MOVE TMP-DEDU TO EXT-DEDU-D.
+           INITIALIZE EXT-REG.
+           STRING FUNCTION TRIM(EXT-DEPT-D) DELIMITED BY SIZE
+                  "|"                       DELIMITED BY SIZE
+                  EXT-NOMI-D                DELIMITED BY SIZE
+                  "|"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(TMP-NOMB)   DELIMITED BY SIZE
+                  "|"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(TMP-CLAV)   DELIMITED BY SIZE
+                  "|"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(EXT-PERC-D) DELIMITED BY SIZE
+                  "|"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(EXT-DEDU-D) DELIMITED BY SIZE
+               INTO EXT-REG
+           END-STRING.
+           WRITE EXT-REG.
+
+      *-------------------- BAD MOVEMENT -> EXCEPTION LISTING ---------
+       215-WRITE-EXCEPTION.
+           MOVE MOV-NOMI  TO EXC-NOMI.
+           MOVE MOV-CLAV  TO EXC-CLAV.
+           MOVE MOV-IMP   TO EXC-IMP.
+           WRITE EXC-REG.
+
+      *-------------------- APPEND ONE CORTE TO NOMHIST ---------------
+       214-WRITE-HISTORY.
+           MOVE FECHA-AA  TO HIS-PER-AA.
+           MOVE FECHA-MM  TO HIS-PER-MM.
+           MOVE ANT-NOMI  TO HIS-NOMI.
+           MOVE ANT-DEPT  TO HIS-DEPT.
+           MOVE EMP-PERC-ST TO HIS-PERC.
+           MOVE EMP-DEDU-ST TO HIS-DEDU.
+           COMPUTE HIS-SUEL = EMP-PERC-ST - EMP-DEDU-ST.
+           WRITE HIS-REG.
+           MOVE 0 TO EMP-PERC-ST.
+           MOVE 0 TO EMP-DEDU-ST.
+           PERFORM 217-WRITE-CHECKPOINT.
+
+      *-------------------- APPEND ONE CORTE TO EMPCHK -----------------
+       217-WRITE-CHECKPOINT.
+           ACCEPT CHK-HORA-WS FROM TIME.
+           MOVE FECHA-AA     TO CHK-PER-AA.
+           MOVE FECHA-MM     TO CHK-PER-MM.
+           MOVE ANT-NOMI     TO CHK-NOMI.
+           MOVE "OK"         TO CHK-ESTADO.
+           MOVE CHK-HOR-HH-WS TO CHK-HOR-HH.
+           MOVE CHK-HOR-MM-WS TO CHK-HOR-MM.
+           MOVE CHK-HOR-SS-WS TO CHK-HOR-SS.
+           WRITE CHK-REG.
+
        204-GENERATE-REP SECTION.
            OPEN OUTPUT EMPREP.
            PERFORM 205-READ-TMP-FILE.
@@ -291,6 +619,7 @@
            MOVE TMP-DEPT TO ANT-DEPT.
            MOVE TMP-NOMI TO ANT-NOMI.
            PERFORM 206-BUILD-DOC UNTIL TMP-EOF = 1.
+           PERFORM 214-WRITE-HISTORY.
            PERFORM 210-DEPT-CUT.
            PERFORM 212-ORG-CUT.
            GO TO END-SEC2.
@@ -324,9 +653,12 @@
            MOVE TMP-PERC TO EMS-TAB-PERC.
            MOVE TMP-DEDU TO EMS-TAB-DEDU.
            WRITE EMR-REG FROM EMS-TAB-INFO AFTER 1 LINE.
+           PERFORM 216-WRITE-EXTRACT.
            ADD 1 TO LIN.
            ADD TMP-PERC TO PERC-ST.
            ADD TMP-DEDU TO DEDU-ST.
+           ADD TMP-PERC TO EMP-PERC-ST.
+           ADD TMP-DEDU TO EMP-DEDU-ST.
            PERFORM 205-READ-TMP-FILE.
 
 
@@ -344,6 +676,7 @@
            WRITE EMR-REG FROM EMS-TAB-SEP AFTER 1 LINE.
 
        209-EMPL-CUT.
+           PERFORM 214-WRITE-HISTORY.
            COMPUTE SUEL-EMPL = PERC-ST - DEDU-ST.
            MOVE TMP-NOMI TO ANT-NOMI.
       *> IF WE WANT TO PRINT THE SALARY UNCOMENT THE NEXT 4 LINES
@@ -387,15 +720,28 @@
 
        END-SEC2.
 
+      *-------------------- CONTROL-TOTAL RECONCILIATION --------------
+       219-PRINT-RECONCILIACION.
+           DISPLAY "---- RECONCILIACION DE TOTALES DE CONTROL ----".
+           DISPLAY "MOVIMIENTOS LEIDOS    : " CTR-MOV-CNT
+                   " IMPORTE: " CTR-MOV-IMP.
+           DISPLAY "MOVIMIENTOS APLICADOS : " CTR-REL-CNT
+                   " IMPORTE: " CTR-REL-IMP.
+           IF CTR-MOV-CNT = CTR-REL-CNT
+               DISPLAY "TOTALES CUADRAN (SIN EXCEPCIONES)"
+           ELSE
+               COMPUTE CTR-DIF-CNT = CTR-MOV-CNT - CTR-REL-CNT
+               DISPLAY "DIFERENCIA: " CTR-DIF-CNT
+                       " MOVIMIENTO(S) EN MOVEXC".
+
        211-DEPT-NAME-CHOICE.
-           MOVE LENGTH OF TMP-DEPT TO STR-LENGHT-S.
-           MOVE TMP-DEPT TO STR-S.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
-               MOVE LENGTH OF DEPT-FULL(I) TO STR-LENGHT-F
-               MOVE DEPT-FULL(I) TO STR-F
-               IF CHAR-S(1) = CHAR-F(1)
-                   MOVE DEPT-FULL(I) TO EMS-TAB-DEPT
-           END-PERFORM.
+           MOVE TMP-DEPT TO DPT-COD.
+           READ DEPTMAS
+               INVALID KEY
+                   MOVE SPACES TO EMS-TAB-DEPT
+               NOT INVALID KEY
+                   MOVE DPT-NOM TO EMS-TAB-DEPT
+           END-READ.
 
 
        END PROGRAM EmpNom.
