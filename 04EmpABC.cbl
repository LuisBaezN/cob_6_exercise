@@ -3,6 +3,14 @@
       * Date: 25/01/24
       * Purpose: Project learning number 4
       * Tectonics: cobc
+      ******************************************************************
+      * Mod: 08/08/26 - LABN - Bitacora de auditoria para ALTA/BAJA/MODI
+      * Mod: 08/08/26 - LABN - Valida EMI-DEPT contra el maestro DEPTMAS
+      * Mod: 08/08/26 - LABN - Captura el salario inicial en el ALTA
+      * Mod: 08/08/26 - LABN - Opcion L = LISTAR para ver el roster
+      * Mod: 08/08/26 - LABN - Nomina de ALTA asignada automaticamente
+      *                        desde un contador persistente (NOMSEQ)
+      *                        en vez de capturarla a mano
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPABC.
@@ -13,6 +21,19 @@
                ORGANISATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMI-NOMI.
+           SELECT EMPAUD ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-STAT.
+           SELECT DEPTMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DPT-COD
+               FILE STATUS IS DEPT-STAT.
+           SELECT NOMSEQ ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-ID
+               FILE STATUS IS SEQ-STAT.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPINX.
@@ -22,6 +43,32 @@
            02 EMI-DEPT PIC X(03).
            02 EMI-SUEL PIC S9(05)V99.
            02 FILLER   PIC XX.
+      *-------------------- AUDIT TRAIL --------------------
+       FD  EMPAUD.
+       01  AUD-REG.
+           02 AUD-OPER     PIC X(01).
+           02 AUD-FECHA.
+               03 AUD-FEC-AA   PIC 9(02).
+               03 AUD-FEC-MM   PIC 9(02).
+               03 AUD-FEC-DD   PIC 9(02).
+           02 AUD-HORA.
+               03 AUD-HOR-HH   PIC 9(02).
+               03 AUD-HOR-MM   PIC 9(02).
+               03 AUD-HOR-SS   PIC 9(02).
+           02 AUD-ANTES.
+               03 AUD-A-NOMI   PIC 9(06).
+               03 AUD-A-NOMB   PIC X(15).
+               03 AUD-A-DEPT   PIC X(03).
+               03 AUD-A-SUEL   PIC S9(05)V99.
+           02 AUD-DESPUES.
+               03 AUD-D-NOMI   PIC 9(06).
+               03 AUD-D-NOMB   PIC X(15).
+               03 AUD-D-DEPT   PIC X(03).
+               03 AUD-D-SUEL   PIC S9(05)V99.
+       FD  DEPTMAS.
+           COPY DEPTREG.
+       FD  NOMSEQ.
+           COPY SEQREG.
        WORKING-STORAGE SECTION.
        77  OPC PIC X.
            88 ALTA VALUE "A".
@@ -29,20 +76,114 @@
            88 CONS VALUE "C".
            88 MODI VALUE "M".
            88 SALI VALUE "S".
-           88 OPC-VALIDA VALUE "A" THROUGH "C", "M".
+           88 LIST VALUE "L".
+           88 OPC-VALIDA VALUE "A" THROUGH "C", "M", "L".
        77  EMI-EXI PIC 9.
        77  WS-AUT  PIC 999.
        77  RESP    PIC XX.
+       77  AUD-STAT PIC XX.
+       77  DEPT-EXI PIC 9.
+       77  SUEL-EXI PIC 9.
+       77  WS-LIST-EOF  PIC 9.
+       77  WS-FILTRO    PIC X.
+       77  WS-FILTRO-DEPT PIC X(03).
+       77  SEQ-STAT     PIC XX.
+       77  DEPT-STAT    PIC XX.
+       77  WS-SEED-EOF  PIC 9.
+       01  WS-HOY.
+           02 WS-HOY-AAAA      PIC 9(04).
+           02 WS-HOY-MM        PIC 9(02).
+           02 WS-HOY-DD        PIC 9(02).
+       01  WS-AHORA.
+           02 WS-AHO-HH        PIC 9(02).
+           02 WS-AHO-MM        PIC 9(02).
+           02 WS-AHO-SS        PIC 9(02).
+           02 WS-AHO-CS        PIC 9(02).
+       01  EMI-ANTES.
+           02 EMA-NOMI         PIC 9(06).
+           02 EMA-NOMB         PIC X(15).
+           02 EMA-DEPT         PIC X(03).
+           02 EMA-SUEL         PIC S9(05)V99.
        PROCEDURE DIVISION.
       *-------------------- MAIN --------------------
        MAIN-PROCEDURE.
       *     OPEN OUTPUT EMPINX.
       *     CLOSE EMPINX.
            OPEN I-O EMPINX.
+           PERFORM PROC-OPEN-DEPT.
+           PERFORM PROC-OPEN-AUD.
+           PERFORM PROC-OPEN-SEQ.
            PERFORM PROC-MENU UNTIL SALI.
            CLOSE EMPINX.
+           CLOSE DEPTMAS.
+           CLOSE EMPAUD.
+           CLOSE NOMSEQ.
            STOP RUN.
 
+      *-------------------- OPEN/BOOTSTRAP THE DEPARTMENT MASTER -------
+      *    If DEPTLOAD hasn't been run yet DEPTMAS does not exist
+      *    (DEPT-STAT = "35"); rather than abort the run, create it
+      *    empty so department lookups fail gracefully (DEPT-EXI stays
+      *    0) until the operator loads it.
+       PROC-OPEN-DEPT.
+           OPEN INPUT DEPTMAS.
+           IF DEPT-STAT = "35"
+               OPEN OUTPUT DEPTMAS
+               CLOSE DEPTMAS
+               OPEN INPUT DEPTMAS.
+
+      *-------------------- OPEN AUDIT FILE --------------------
+       PROC-OPEN-AUD.
+           OPEN EXTEND EMPAUD.
+           IF AUD-STAT = "35"
+               OPEN OUTPUT EMPAUD
+               CLOSE EMPAUD
+               OPEN EXTEND EMPAUD.
+
+      *-------------------- OPEN/SEED THE NOMINA COUNTER --------------
+      *    On first use NOMSEQ does not exist yet (SEQ-STAT = "35"); it
+      *    is seeded with the highest nomina already in EMPINX so
+      *    auto-assigned numbers never collide with records that were
+      *    hand-entered before this counter existed.
+       PROC-OPEN-SEQ.
+           OPEN I-O NOMSEQ.
+           IF SEQ-STAT = "35"
+               OPEN OUTPUT NOMSEQ
+               CLOSE NOMSEQ
+               OPEN I-O NOMSEQ.
+           MOVE "NOM" TO SEQ-ID.
+           READ NOMSEQ
+               INVALID KEY
+                   PERFORM PROC-SEED-SEQ
+                   MOVE "NOM" TO SEQ-ID
+                   WRITE SEQ-REG
+           END-READ.
+
+       PROC-SEED-SEQ.
+           MOVE 0 TO SEQ-ULT-NOMI.
+           MOVE LOW-VALUES TO EMI-NOMI.
+           START EMPINX KEY IS NOT LESS THAN EMI-NOMI
+               INVALID KEY MOVE 1 TO WS-SEED-EOF
+               NOT INVALID KEY MOVE 0 TO WS-SEED-EOF
+           END-START.
+           PERFORM PROC-SEED-SEQ-ROW UNTIL WS-SEED-EOF = 1.
+
+       PROC-SEED-SEQ-ROW.
+           READ EMPINX NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-SEED-EOF
+               NOT AT END
+                   IF EMI-NOMI > SEQ-ULT-NOMI
+                       MOVE EMI-NOMI TO SEQ-ULT-NOMI
+                   END-IF
+           END-READ.
+
+      *-------------------- ASSIGN THE NEXT NOMINA ---------------------
+       PROC-ASIGNA-NOMI.
+           ADD 1 TO SEQ-ULT-NOMI.
+           MOVE SEQ-ULT-NOMI TO EMI-NOMI.
+           REWRITE SEQ-REG.
+
       *-------------------- MENU --------------------
        PROC-MENU.
            DISPLAY "MENU ABC EMPLEADOS".
@@ -50,6 +191,7 @@
            DISPLAY "B = BAJA".
            DISPLAY "C = CONSULTA".
            DISPLAY "M = MODIFICAR".
+           DISPLAY "L = LISTAR".
            DISPLAY "S = SALIR".
            DISPLAY " : "
            ACCEPT OPC.
@@ -60,7 +202,13 @@
                    DISPLAY "OPCION NO VALIDA"
                END-IF
            ELSE
-               PERFORM PROC-OPC-SELECT.
+               IF LIST
+                   PERFORM PROC-LISTAR
+               ELSE
+                   IF ALTA
+                       PERFORM PROC-ALTA
+                   ELSE
+                       PERFORM PROC-OPC-SELECT.
 
       *-------------------- OPTION SELECTOR --------------------
        PROC-OPC-SELECT.
@@ -68,8 +216,6 @@
            DISPLAY "INGRESE LA NOMINA: ".
            ACCEPT EMI-NOMI.
            READ EMPINX INVALID KEY MOVE 0 TO EMI-EXI.
-           IF ALTA
-               PERFORM PROC-ALTA.
            IF BAJA
                PERFORM PROC-BAJA.
            IF CONS
@@ -84,12 +230,70 @@
            DISPLAY "DEPARTAMENTO: ", EMI-DEPT.
            DISPLAY "SALARIO: ", EMI-SUEL.
 
+      *-------------------- LIST/BROWSE ROSTER --------------------
+       PROC-LISTAR.
+           DISPLAY "FILTRAR POR DEPARTAMENTO (S/N): ".
+           ACCEPT WS-FILTRO.
+           IF WS-FILTRO = "S"
+               DISPLAY "DEPARTAMENTO: "
+               ACCEPT WS-FILTRO-DEPT
+           ELSE
+               MOVE SPACES TO WS-FILTRO-DEPT.
+           MOVE LOW-VALUES TO EMI-NOMI.
+           START EMPINX KEY IS NOT LESS THAN EMI-NOMI
+               INVALID KEY MOVE 1 TO WS-LIST-EOF
+               NOT INVALID KEY MOVE 0 TO WS-LIST-EOF
+           END-START.
+           DISPLAY "NOMINA NOMBRE          DEPT SALARIO".
+           PERFORM PROC-LISTAR-ROW UNTIL WS-LIST-EOF = 1.
+
+       PROC-LISTAR-ROW.
+           READ EMPINX NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-LIST-EOF
+               NOT AT END
+                   IF (WS-FILTRO NOT = "S")
+                      OR (EMI-DEPT = WS-FILTRO-DEPT)
+                       DISPLAY EMI-NOMI " " EMI-NOMB " " EMI-DEPT " "
+                               EMI-SUEL
+                   END-IF
+           END-READ.
+
       *-------------------- CAPTURE EMPLOYEE --------------------
        PROC-CAPT.
            DISPLAY "INGRESE EL NOMBRE: ".
            ACCEPT EMI-NOMB.
+           MOVE 0 TO DEPT-EXI.
+           PERFORM PROC-CAPT-DEPT UNTIL DEPT-EXI = 1.
+
+      *-------------------- CAPTURE/VALIDATE DEPARTMENT --------------
+       PROC-CAPT-DEPT.
            DISPLAY "INGRESE EL DEPARTAMENTO: ".
            ACCEPT EMI-DEPT.
+           MOVE EMI-DEPT TO DPT-COD.
+           READ DEPTMAS
+               INVALID KEY
+                   DISPLAY "DEPARTAMENTO INEXISTENTE"
+               NOT INVALID KEY
+                   IF DPT-ACTIVO
+                       MOVE 1 TO DEPT-EXI
+                   ELSE
+                       DISPLAY "DEPARTAMENTO NO ACTIVO"
+                   END-IF
+           END-READ.
+
+      *-------------------- CAPTURE/VALIDATE STARTING SALARY ---------
+       PROC-CAPT-SUEL.
+           MOVE 0 TO SUEL-EXI.
+           PERFORM PROC-CAPT-SUEL-ASK UNTIL SUEL-EXI = 1.
+
+       PROC-CAPT-SUEL-ASK.
+           DISPLAY "INGRESE EL SALARIO INICIAL: ".
+           ACCEPT EMI-SUEL.
+           IF EMI-SUEL > 0
+               MOVE 1 TO SUEL-EXI
+           ELSE
+               DISPLAY "SALARIO INVALIDO, DEBE SER MAYOR A CERO".
 
       *-------------------- CONSULTE --------------------
        PROC-CONS.
@@ -99,14 +303,22 @@
                PERFORM PROC-DISP.
 
       *-------------------- NEW EMPLOYEE --------------------
+      *    The nomina is no longer typed in by the operator: it comes
+      *    from PROC-ASIGNA-NOMI, so it can never collide with one
+      *    already on file.
        PROC-ALTA.
-           IF EMI-EXI = 0
-               PERFORM PROC-CAPT
-               WRITE EMI-REG
-               ADD 1 TO WS-AUT
-               DISPLAY "ALTA SATISFACTORIA", WS-AUT
-           ELSE
-               DISPLAY "EL EMPLEADO YA EXISTE".
+           PERFORM PROC-ASIGNA-NOMI.
+           PERFORM PROC-CAPT.
+           PERFORM PROC-CAPT-SUEL.
+           WRITE EMI-REG.
+           ADD 1 TO WS-AUT.
+           MOVE "A" TO AUD-OPER.
+           MOVE ZEROES TO EMA-NOMI.
+           MOVE SPACES TO EMA-NOMB.
+           MOVE SPACES TO EMA-DEPT.
+           MOVE ZEROES TO EMA-SUEL.
+           PERFORM PROC-AUDITA.
+           DISPLAY "ALTA SATISFACTORIA, NOMINA: " EMI-NOMI.
 
       *-------------------- DELETE EMPLOYEE --------------------
        PROC-BAJA.
@@ -118,8 +330,14 @@
                DISPLAY " : "
                ACCEPT RESP
                IF RESP = "S"
+                   MOVE EMI-NOMI TO EMA-NOMI
+                   MOVE EMI-NOMB TO EMA-NOMB
+                   MOVE EMI-DEPT TO EMA-DEPT
+                   MOVE EMI-SUEL TO EMA-SUEL
                    DELETE EMPINX
                    ADD 1 TO WS-AUT
+                   MOVE "B" TO AUD-OPER
+                   PERFORM PROC-AUDITA
                    DISPLAY "BAJA SATISFACTORIA", WS-AUT
                ELSE
                    DISPLAY "BAJA CANCELADA".
@@ -134,11 +352,46 @@
                DISPLAY " : "
                ACCEPT RESP
                IF RESP = "S"
+                   MOVE EMI-NOMI TO EMA-NOMI
+                   MOVE EMI-NOMB TO EMA-NOMB
+                   MOVE EMI-DEPT TO EMA-DEPT
+                   MOVE EMI-SUEL TO EMA-SUEL
                    PERFORM PROC-CAPT
                    REWRITE EMI-REG
                    ADD 1 TO WS-AUT
+                   MOVE "M" TO AUD-OPER
+                   PERFORM PROC-AUDITA
                    DISPLAY "MODIFICACION SATISFACTORIA", WS-AUT
                ELSE
                    DISPLAY "MODIFICACION CANCELADA".
 
+      *-------------------- WRITE AUDIT RECORD --------------------
+      *    EXPECTS AUD-OPER AND EMA-* (BEFORE IMAGE) ALREADY SET;
+      *    THE AFTER IMAGE IS ALWAYS TAKEN FROM THE CURRENT EMI-REG,
+      *    EXCEPT ON ALTA WHERE IT IS ALSO THE BEFORE IMAGE CALLER SET.
+       PROC-AUDITA.
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-AHORA FROM TIME.
+           MOVE WS-HOY-AAAA(3:2) TO AUD-FEC-AA.
+           MOVE WS-HOY-MM        TO AUD-FEC-MM.
+           MOVE WS-HOY-DD        TO AUD-FEC-DD.
+           MOVE WS-AHO-HH        TO AUD-HOR-HH.
+           MOVE WS-AHO-MM        TO AUD-HOR-MM.
+           MOVE WS-AHO-SS        TO AUD-HOR-SS.
+           MOVE EMA-NOMI TO AUD-A-NOMI.
+           MOVE EMA-NOMB TO AUD-A-NOMB.
+           MOVE EMA-DEPT TO AUD-A-DEPT.
+           MOVE EMA-SUEL TO AUD-A-SUEL.
+           IF BAJA
+               MOVE ZEROES TO AUD-D-NOMI
+               MOVE SPACES TO AUD-D-NOMB
+               MOVE SPACES TO AUD-D-DEPT
+               MOVE ZEROES TO AUD-D-SUEL
+           ELSE
+               MOVE EMI-NOMI TO AUD-D-NOMI
+               MOVE EMI-NOMB TO AUD-D-NOMB
+               MOVE EMI-DEPT TO AUD-D-DEPT
+               MOVE EMI-SUEL TO AUD-D-SUEL.
+           WRITE AUD-REG.
+
        END PROGRAM EMPABC.
