@@ -3,13 +3,35 @@
       * Date:
       * Purpose: Genera diversos movimientos de diferentes empleados
       * Tectonics: cobc
+      ******************************************************************
+      * Mod: 08/08/26 - LABN - GOBACK en vez de STOP RUN para poder
+      *                        correr como subrutina de EMPBATCH
+      * Mod: 08/08/26 - LABN - Las claves de movimiento se cargan del
+      *                        maestro CLAVMAS en vez de ir fijas aqui
+      * Mod: 08/08/26 - LABN - Las nominas de movimiento se cargan de
+      *                        EMPINX en vez de ir fijas aqui
+      * Mod: 08/08/26 - LABN - MOVIM queda con nombre de archivo
+      *                        marcado con el periodo (AAMM) en vez de
+      *                        sobreescribirse cada corrida
+      * Mod: 08/08/26 - LABN - CLAVE-TABLA crece a 50 renglones (ya no
+      *                        fija en 11) y se valida CLAVE-CNT = 0
+      *                        antes de generar, igual que EMPL-CNT
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVIMIENTOS.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MOVIM ASSIGN TO DISK.
+           SELECT MOVIM ASSIGN TO WS-MOVIM-FILE.
+           SELECT CLAVMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLV-CLAVE
+               FILE STATUS IS CLAV-STAT.
+           SELECT EMPINX ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMI-NOMI.
        DATA DIVISION.
        FILE SECTION.
        FD  MOVIM.
@@ -18,22 +40,51 @@
            02  MOV-CLAV    PIC X(14).
            02  MOV-IMP     PIC 9(05)V99.
            02  FILLER      PIC XX.
+       FD  CLAVMAS.
+           COPY CLAVREG.
+       FD  EMPINX.
+       01  EMI-REG.
+           02  EMI-NOMI    PIC 9(06).
+           02  EMI-NOMB    PIC X(15).
+           02  EMI-DEPT    PIC X(03).
+           02  EMI-SUEL    PIC S9(05)V99.
+           02  FILLER      PIC XX.
        WORKING-STORAGE SECTION.
        77  I               PIC 999.
        77  N-RAND1         PIC 9(19).
        77  N-RAND2         PIC 9(19).
        77  CANT            PIC 9(19)V99.
+       77  CLAVE-EOF       PIC 9.
+       77  CLAVE-CNT       PIC 99 VALUE 0.
+       77  EMPL-EOF        PIC 9.
+       77  EMPL-CNT        PIC 9(03) VALUE 0.
+       77  CLAV-STAT       PIC XX.
+       01  FECHA.
+           03 FECHA-AA     PIC 99.
+           03 FECHA-MM     PIC 99.
+           03 FECHA-DD     PIC 99.
+       01  WS-MOVIM-FILE   PIC X(09).
        01  CLAVE-TABLA.
-           02 CLAVE-ROW OCCURS 11 TIMES.
-               03 CLAVE  PIC X(13).
+           02 CLAVE-ROW OCCURS 50 TIMES.
+               03 CLAVE  PIC X(14).
        01  NOMINA-TABLA.
-           02 NOMI-ROW OCCURS 11 TIMES.
+           02 NOMI-ROW OCCURS 50 TIMES.
                03  NOMI-D  PIC 9(6).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INICIALIZACION.
-           OPEN OUTPUT MOVIM.
+           IF EMPL-CNT = 0
+               DISPLAY "NO HAY EMPLEADOS EN EMPINX, NADA QUE GENERAR"
+           ELSE
+               IF CLAVE-CNT = 0
+                   DISPLAY "NO HAY CLAVES EN CLAVMAS, NADA QUE GENERAR"
+               ELSE
+                   PERFORM 106-GENERATE-MOVIMIENTOS.
+           GOBACK.
+
+       106-GENERATE-MOVIMIENTOS.
+           OPEN OUTPUT MOVIM
            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 102
                PERFORM GENERATE-RAND
                MOVE NOMI-D(N-RAND1) TO MOV-NOMI
@@ -41,40 +92,76 @@
                MOVE CANT TO MOV-IMP
                WRITE MOV-REG
            END-PERFORM
-           CLOSE MOVIM
-           STOP RUN.
+           CLOSE MOVIM.
 
        INICIALIZACION.
-           MOVE "Sueldo       "    TO CLAVE(1).
-           MOVE "Bono         "    TO CLAVE(2).
-           MOVE "Puntualidad  "    TO CLAVE(3).
-           MOVE "Productividad"    TO CLAVE(4).
-           MOVE "Prestamo     "    TO CLAVE(5).
-           MOVE "Horas Extras "    TO CLAVE(6).
-           MOVE "Impuestos    "    TO CLAVE(7).
-           MOVE "IMSS         "    TO CLAVE(8).
-           MOVE "Faltas       "    TO CLAVE(9).
-           MOVE "Pago prestamo"    TO CLAVE(10).
-           MOVE "Vales        "    TO CLAVE(11).
+           PERFORM 101-BUILD-FILENAME.
+           PERFORM 102-LOAD-CLAVES.
+           PERFORM 104-LOAD-NOMINAS.
+
+      *-------------------- PERIOD-STAMPED MOVIM FILE NAME --------------
+       101-BUILD-FILENAME.
+           ACCEPT FECHA FROM DATE.
+           STRING "MOVIM"  DELIMITED BY SIZE
+                  FECHA-AA DELIMITED BY SIZE
+                  FECHA-MM DELIMITED BY SIZE
+               INTO WS-MOVIM-FILE
+           END-STRING.
+
+      *-------------------- LOAD CLAVE-TABLA FROM CLAVMAS ---------------
+       102-LOAD-CLAVES.
+           MOVE 0 TO CLAVE-CNT.
+           MOVE 0 TO CLAVE-EOF.
+           OPEN INPUT CLAVMAS.
+           IF CLAV-STAT = "35"
+               OPEN OUTPUT CLAVMAS
+               CLOSE CLAVMAS
+               OPEN INPUT CLAVMAS.
+           MOVE LOW-VALUES TO CLV-CLAVE.
+           START CLAVMAS KEY IS NOT LESS THAN CLV-CLAVE
+               INVALID KEY MOVE 1 TO CLAVE-EOF
+           END-START.
+           PERFORM 103-LOAD-CLAVES-ROW UNTIL CLAVE-EOF = 1
+                                          OR CLAVE-CNT = 50.
+           CLOSE CLAVMAS.
+
+       103-LOAD-CLAVES-ROW.
+           READ CLAVMAS NEXT RECORD
+               AT END
+                   MOVE 1 TO CLAVE-EOF
+               NOT AT END
+                   ADD 1 TO CLAVE-CNT
+                   MOVE CLV-CLAVE TO CLAVE(CLAVE-CNT)
+           END-READ.
+
+      *-------------------- LOAD NOMINA-TABLA FROM EMPINX ---------------
+       104-LOAD-NOMINAS.
+           MOVE 0 TO EMPL-CNT.
+           MOVE 0 TO EMPL-EOF.
+           OPEN INPUT EMPINX.
+           MOVE LOW-VALUES TO EMI-NOMI.
+           START EMPINX KEY IS NOT LESS THAN EMI-NOMI
+               INVALID KEY MOVE 1 TO EMPL-EOF
+           END-START.
+           PERFORM 105-LOAD-NOMINAS-ROW UNTIL EMPL-EOF = 1
+                                           OR EMPL-CNT = 50.
+           CLOSE EMPINX.
 
-           MOVE 32421              TO NOMI-D(1).
-           MOVE 87343              TO NOMI-D(2).
-           MOVE 23491              TO NOMI-D(3).
-           MOVE 45861              TO NOMI-D(4).
-           MOVE 78562              TO NOMI-D(5).
-           MOVE 98752              TO NOMI-D(6).
-           MOVE 12348              TO NOMI-D(7).
-           MOVE 22215              TO NOMI-D(8).
-           MOVE 12345              TO NOMI-D(9).
-           MOVE 13135              TO NOMI-D(10).
-           MOVE 0                  TO NOMI-D(11).
+       105-LOAD-NOMINAS-ROW.
+           READ EMPINX NEXT RECORD
+               AT END
+                   MOVE 1 TO EMPL-EOF
+               NOT AT END
+                   ADD 1 TO EMPL-CNT
+                   MOVE EMI-NOMI TO NOMI-D(EMPL-CNT)
+           END-READ.
 
        GENERATE-RAND.
            COMPUTE N-RAND1 = FUNCTION RANDOM(I) * 10000000000000000.
-           COMPUTE N-RAND1 = FUNCTION MOD(N-RAND1, 11) + 1.
+           COMPUTE N-RAND1 = FUNCTION MOD(N-RAND1, EMPL-CNT) + 1.
 
            COMPUTE N-RAND2 = FUNCTION RANDOM(I*I)*10000000000000000.
-           COMPUTE N-RAND2 = FUNCTION MOD(N-RAND2, 11) + 1.
+           COMPUTE N-RAND2 = FUNCTION MOD(N-RAND2, CLAVE-CNT) + 1.
 
            COMPUTE CANT = FUNCTION RANDOM(I) * 10000000000000000.
            COMPUTE CANT = FUNCTION MOD(CANT, 99999).
