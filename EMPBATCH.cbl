@@ -0,0 +1,312 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Driver de lote que encadena MOVIMIENTOS y EmpNom, y usa
+      *          el checkpoint que EmpNom va dejando en EMPCHK (un
+      *          registro por corte de empleado) para decidir si una
+      *          corrida anterior quedo completa, debe reanudarse o solo
+      *          reportarse.
+      * Tectonics: cobc
+      ******************************************************************
+      * Mod: 08/08/26 - LABN - Antes de reanudar o empezar de nuevo se
+      *                        vacia EMPCHK y se purgan del NOMHIST los
+      *                        renglones del periodo en curso, porque
+      *                        EmpNom siempre vuelve a escribir un
+      *                        juego completo de checkpoints/historia
+      *                        para todos los empleados del periodo; de
+      *                        lo contrario una corrida interrumpida y
+      *                        luego reanudada duplicaba esos renglones.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPCHK ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHK-STAT.
+           SELECT NOMHIST ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HIS-STAT.
+           SELECT NOMHTMP ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HIT-STAT.
+           SELECT CHKTMP ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKT-STAT.
+           SELECT BCHFLAG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BCH-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPCHK.
+           COPY CHKREG.
+       FD  NOMHIST.
+           COPY HISREG.
+      *-------------------- SCRATCH COPY USED WHILE PURGING NOMHIST ----
+       FD  NOMHTMP.
+       01  HIT-REG.
+           02  HIT-PERIODO.
+               03  HIT-PER-AA  PIC 9(02).
+               03  HIT-PER-MM  PIC 9(02).
+           02  HIT-NOMI        PIC 9(06).
+           02  HIT-DEPT        PIC X(03).
+           02  HIT-PERC        PIC 9(08)V99.
+           02  HIT-DEDU        PIC 9(08)V99.
+           02  HIT-SUEL        PIC S9(08)V99.
+      *-------------------- SCRATCH COPY USED WHILE PURGING EMPCHK -----
+       FD  CHKTMP.
+       01  CKT-REG.
+           02  CKT-PERIODO.
+               03  CKT-PER-AA  PIC 9(02).
+               03  CKT-PER-MM  PIC 9(02).
+           02  CKT-NOMI        PIC 9(06).
+           02  CKT-ESTADO      PIC X(02).
+           02  CKT-HORA.
+               03  CKT-HOR-HH  PIC 9(02).
+               03  CKT-HOR-MM  PIC 9(02).
+               03  CKT-HOR-SS  PIC 9(02).
+      *-------------------- TELLS EmpNom IT IS RUNNING UNDER THIS DRIVER
+       FD  BCHFLAG.
+       01  BCH-REG             PIC X(01).
+       WORKING-STORAGE SECTION.
+       77  CHK-STAT        PIC XX.
+       77  CHK-EOF         PIC 9 VALUE 0.
+       77  CHK-COUNT       PIC 9(05) VALUE 0.
+       77  HIS-STAT        PIC XX.
+       77  HIS-EOF         PIC 9 VALUE 0.
+       77  HIT-STAT        PIC XX.
+       77  CKT-STAT        PIC XX.
+       77  BCH-STAT        PIC XX.
+       01  FECHA.
+           03 FECHA-AA     PIC 99.
+           03 FECHA-MM     PIC 99.
+           03 FECHA-DD     PIC 99.
+       77  WS-OPCION       PIC X.
+           88 OPC-RESUME       VALUE "R".
+           88 OPC-FRESH        VALUE "N".
+           88 OPC-REPORTE      VALUE "C".
+           88 OPC-VALIDA       VALUE "R", "N", "C".
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 100-START.
+           PERFORM 200-PROCESS.
+           PERFORM 300-END.
+
+       100-START.
+           DISPLAY "> Running start...".
+           PERFORM 101-LOAD-DATE.
+           PERFORM 110-COUNT-CHECKPOINT.
+
+       101-LOAD-DATE.
+           ACCEPT FECHA FROM DATE.
+
+      *-------------------- HOW MANY CORTES ARE ALREADY CHECKPOINTED --
+       110-COUNT-CHECKPOINT.
+           MOVE 0 TO CHK-COUNT.
+           MOVE 0 TO CHK-EOF.
+           OPEN INPUT EMPCHK.
+           IF CHK-STAT = "35"
+               CLOSE EMPCHK
+           ELSE
+               PERFORM 111-READ-CHECKPOINT
+               PERFORM 112-TALLY-CHECKPOINT UNTIL CHK-EOF = 1
+               CLOSE EMPCHK.
+
+       111-READ-CHECKPOINT.
+           READ EMPCHK AT END MOVE 1 TO CHK-EOF.
+
+       112-TALLY-CHECKPOINT.
+           IF CHK-PER-AA = FECHA-AA AND CHK-PER-MM = FECHA-MM
+               ADD 1 TO CHK-COUNT
+           END-IF.
+           PERFORM 111-READ-CHECKPOINT.
+
+       200-PROCESS.
+           DISPLAY "> Running process...".
+           IF CHK-COUNT = 0
+               DISPLAY "NO HAY CHECKPOINT DE UNA CORRIDA ANTERIOR"
+               PERFORM 210-RUN-FRESH
+           ELSE
+               PERFORM 201-ASK-MODE
+               EVALUATE TRUE
+                   WHEN OPC-FRESH
+                       PERFORM 210-RUN-FRESH
+                   WHEN OPC-RESUME
+                       PERFORM 220-RUN-RESUME
+                   WHEN OPC-REPORTE
+                       PERFORM 230-RUN-REPORT
+               END-EVALUATE.
+
+       201-ASK-MODE.
+           DISPLAY "SE ENCONTRARON " CHK-COUNT
+                   " CORTES CHECKPOINTEADOS DE UNA CORRIDA ANTERIOR".
+           PERFORM 202-ASK-MODE-PROMPT UNTIL OPC-VALIDA.
+
+       202-ASK-MODE-PROMPT.
+           DISPLAY "REANUDAR (R) / EMPEZAR DE NUEVO (N) / "
+                   "CONSULTAR CHECKPOINT (C): ".
+           ACCEPT WS-OPCION.
+
+      *-------------------- FRESH RUN: CLEAR CHECKPOINT, RUN BOTH STEPS
+       210-RUN-FRESH.
+           PERFORM 213-RESET-EMPCHK.
+           PERFORM 214-PURGE-NOMHIST-PERIODO.
+           DISPLAY "PASO 1: GENERANDO MOVIMIENTOS...".
+           CALL "MOVIMIENTOS".
+           DISPLAY "PASO 2: CORRIENDO NOMINA...".
+           PERFORM 221-SET-BATCH-FLAG.
+           CALL "EmpNom".
+           PERFORM 222-CLEAR-BATCH-FLAG.
+
+      *-------------------- RESUME: KEEP MOVIM, RERUN NOMINA ONLY ------
+      *> EmpNom recalcula cada corte desde MOVIM/EMPINX, asi que volver
+      *> a correrlo es seguro (los mismos empleados quedan con el mismo
+      *> resultado); lo que NO se repite es la generacion de movimientos
+      *> para no duplicar el periodo. EmpNom SIEMPRE reescribe un corte
+      *> por empleado en EMPCHK/NOMHIST, asi que hay que limpiar ambos
+      *> primero o la corrida interrumpida deja renglones duplicados.
+       220-RUN-RESUME.
+           PERFORM 213-RESET-EMPCHK.
+           PERFORM 214-PURGE-NOMHIST-PERIODO.
+           DISPLAY "REANUDANDO: NO SE REGENERAN MOVIMIENTOS".
+           DISPLAY "PASO 2: CORRIENDO NOMINA...".
+           PERFORM 221-SET-BATCH-FLAG.
+           CALL "EmpNom".
+           PERFORM 222-CLEAR-BATCH-FLAG.
+
+      *-------------------- DROP THIS PERIOD'S EMPCHK ROWS ONLY --------
+      *> EmpNom va a volver a escribir un CHK-REG por cada empleado del
+      *> periodo en curso; los renglones de otros periodos ya
+      *> completados se conservan para que 230-RUN-REPORT y la cuenta
+      *> de 110-COUNT-CHECKPOINT de una corrida futura no los vean.
+       213-RESET-EMPCHK.
+           MOVE 0 TO CHK-EOF.
+           OPEN INPUT EMPCHK.
+           IF CHK-STAT = "35"
+               CLOSE EMPCHK
+           ELSE
+               OPEN OUTPUT CHKTMP
+               PERFORM 111-READ-CHECKPOINT
+               PERFORM 241-COPY-EMPCHK-NEXT UNTIL CHK-EOF = 1
+               CLOSE EMPCHK
+               CLOSE CHKTMP
+               PERFORM 242-REPLACE-EMPCHK.
+
+       241-COPY-EMPCHK-NEXT.
+           IF CHK-PER-AA NOT = FECHA-AA OR CHK-PER-MM NOT = FECHA-MM
+               MOVE CHK-REG TO CKT-REG
+               WRITE CKT-REG
+           END-IF.
+           PERFORM 111-READ-CHECKPOINT.
+
+      *-------------------- COPY THE FILTERED ROWS BACK INTO EMPCHK ----
+       242-REPLACE-EMPCHK.
+           OPEN OUTPUT EMPCHK.
+           OPEN INPUT CHKTMP.
+           PERFORM 243-REWRITE-EMPCHK-ROW.
+           PERFORM 244-REWRITE-EMPCHK-NEXT UNTIL CKT-STAT = "10".
+           CLOSE EMPCHK.
+           CLOSE CHKTMP.
+
+       243-REWRITE-EMPCHK-ROW.
+           READ CHKTMP.
+
+       244-REWRITE-EMPCHK-NEXT.
+           IF CKT-STAT NOT = "10"
+               MOVE CKT-REG TO CHK-REG
+               WRITE CHK-REG
+               PERFORM 243-REWRITE-EMPCHK-ROW
+           END-IF.
+
+      *-------------------- BCHFLAG TELLS EmpNom TO SKIP ITS PROMPT ----
+      *> EmpNom's own period-override prompt lets the operator redirect
+      *> to a different AAMM than today's, but MOVIMIENTOS already
+      *> stamped MOVIM for today and 214 already purged today's period
+      *> from NOMHIST - a different answer here would purge one period
+      *> and process another. BCHFLAG's mere presence (no period data
+      *> needed, EmpNom already loaded the same system date this driver
+      *> did) tells EmpNom's 109-ASK-PERIODO to keep today's date.
+       221-SET-BATCH-FLAG.
+           OPEN OUTPUT BCHFLAG.
+           CLOSE BCHFLAG.
+
+       222-CLEAR-BATCH-FLAG.
+           CALL "CBL_DELETE_FILE" USING "BCHFLAG".
+
+      *-------------------- DROP THIS PERIOD'S NOMHIST ROWS ONLY -------
+      *> EmpNom va a volver a escribir un HIS-REG por cada empleado del
+      *> periodo en curso; los renglones de otros periodos se conservan
+      *> tal cual para que el historico multi-periodo de req003 no se
+      *> pierda.
+       214-PURGE-NOMHIST-PERIODO.
+           MOVE 0 TO HIS-EOF.
+           OPEN INPUT NOMHIST.
+           IF HIS-STAT = "35"
+               CLOSE NOMHIST
+           ELSE
+               OPEN OUTPUT NOMHTMP
+               PERFORM 215-COPY-NOMHIST-ROW
+               PERFORM 216-COPY-NOMHIST-NEXT UNTIL HIS-EOF = 1
+               CLOSE NOMHIST
+               CLOSE NOMHTMP
+               PERFORM 217-REPLACE-NOMHIST.
+
+       215-COPY-NOMHIST-ROW.
+           READ NOMHIST AT END MOVE 1 TO HIS-EOF.
+
+       216-COPY-NOMHIST-NEXT.
+           IF HIS-PER-AA NOT = FECHA-AA OR HIS-PER-MM NOT = FECHA-MM
+               MOVE HIS-REG TO HIT-REG
+               WRITE HIT-REG
+           END-IF.
+           PERFORM 215-COPY-NOMHIST-ROW.
+
+      *-------------------- COPY THE FILTERED ROWS BACK INTO NOMHIST ---
+       217-REPLACE-NOMHIST.
+           OPEN OUTPUT NOMHIST.
+           OPEN INPUT NOMHTMP.
+           PERFORM 218-REWRITE-NOMHIST-ROW.
+           PERFORM 219-REWRITE-NOMHIST-NEXT UNTIL HIT-STAT = "10".
+           CLOSE NOMHIST.
+           CLOSE NOMHTMP.
+
+       218-REWRITE-NOMHIST-ROW.
+           READ NOMHTMP.
+
+       219-REWRITE-NOMHIST-NEXT.
+           IF HIT-STAT NOT = "10"
+               MOVE HIT-REG TO HIS-REG
+               WRITE HIS-REG
+               PERFORM 218-REWRITE-NOMHIST-ROW
+           END-IF.
+
+      *-------------------- REPORT VISIBILITY --------------------------
+      *> EMPINX/EMP-SUEL no necesitan revertirse aparte: su REWRITE es
+      *> idempotente (EmpNom recalcula el mismo corte con los mismos
+      *> movimientos) y, con el purgado anterior, rehacer la corrida
+      *> (reanudar o empezar de nuevo) deja EMPCHK/NOMHIST exactamente
+      *> como si la corrida interrumpida nunca hubiera empezado. Este
+      *> modo "C" sigue siendo solo de consulta, no de reversion.
+       230-RUN-REPORT.
+           DISPLAY "CORTES CHECKPOINTEADOS DE LA CORRIDA ANTERIOR:".
+           MOVE 0 TO CHK-EOF.
+           OPEN INPUT EMPCHK.
+           PERFORM 231-REPORT-ROW.
+           PERFORM 232-REPORT-NEXT UNTIL CHK-EOF = 1.
+           CLOSE EMPCHK.
+
+       231-REPORT-ROW.
+           READ EMPCHK AT END MOVE 1 TO CHK-EOF.
+
+       232-REPORT-NEXT.
+           DISPLAY "  NOMINA: " CHK-NOMI
+                   " PERIODO: " CHK-PER-MM "/" CHK-PER-AA
+                   " ESTADO: "  CHK-ESTADO.
+           PERFORM 231-REPORT-ROW.
+
+       300-END.
+           DISPLAY "> Running end...".
+           STOP RUN.
+
+       END PROGRAM EMPBATCH.
