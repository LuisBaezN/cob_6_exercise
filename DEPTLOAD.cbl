@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Carga/reconstruye el maestro de departamentos DEPTMAS
+      *          leido por EMPABC y EmpNom.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DPT-COD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPTMAS.
+           COPY DEPTREG.
+       WORKING-STORAGE SECTION.
+       77  I               PIC 99.
+       01  DEPT-INIC-TABLA.
+           02 DEPT-INIC-ROW OCCURS 7 TIMES.
+               03 DEPT-INIC-COD PIC X(03).
+               03 DEPT-INIC-NOM PIC X(16).
+               03 DEPT-INIC-ACT PIC X(01).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           OPEN OUTPUT DEPTMAS.
+           PERFORM CARGA-DEPTMAS VARYING I FROM 1 BY 1 UNTIL I > 7.
+           CLOSE DEPTMAS.
+           STOP RUN.
+
+       INICIALIZACION.
+           MOVE "ADM" TO DEPT-INIC-COD(1).
+           MOVE "ADMINISTRACION" TO DEPT-INIC-NOM(1).
+           MOVE "S"   TO DEPT-INIC-ACT(1).
+
+           MOVE "TEC" TO DEPT-INIC-COD(2).
+           MOVE "TECNOLOGIA"     TO DEPT-INIC-NOM(2).
+           MOVE "S"   TO DEPT-INIC-ACT(2).
+
+           MOVE "SIS" TO DEPT-INIC-COD(3).
+           MOVE "SISTEMAS"       TO DEPT-INIC-NOM(3).
+           MOVE "S"   TO DEPT-INIC-ACT(3).
+
+           MOVE "RH"  TO DEPT-INIC-COD(4).
+           MOVE "RECURSOS HUMANOS" TO DEPT-INIC-NOM(4).
+           MOVE "S"   TO DEPT-INIC-ACT(4).
+
+           MOVE "CON" TO DEPT-INIC-COD(5).
+           MOVE "CONTADURIA"     TO DEPT-INIC-NOM(5).
+           MOVE "S"   TO DEPT-INIC-ACT(5).
+
+           MOVE "MER" TO DEPT-INIC-COD(6).
+           MOVE "MERCADOTECNIA"  TO DEPT-INIC-NOM(6).
+           MOVE "S"   TO DEPT-INIC-ACT(6).
+
+      *    ZER is the system bucket for movements/records that could
+      *    not be matched to a real department; it is kept inactive so
+      *    it can never be chosen as a real department on an ALTA/MODI.
+           MOVE "ZER" TO DEPT-INIC-COD(7).
+           MOVE "ZERO"           TO DEPT-INIC-NOM(7).
+           MOVE "N"   TO DEPT-INIC-ACT(7).
+
+       CARGA-DEPTMAS.
+           MOVE DEPT-INIC-COD(I) TO DPT-COD.
+           MOVE DEPT-INIC-NOM(I) TO DPT-NOM.
+           MOVE DEPT-INIC-ACT(I) TO DPT-ACT.
+           WRITE DPT-REG.
+
+       END PROGRAM DEPTLOAD.
