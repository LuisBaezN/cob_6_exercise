@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Carga/reconstruye el maestro de conceptos/claves
+      *          CLAVMAS leido por MOVIMIENTOS, EmpNom y EMPSLIP.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLAVLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAVMAS ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLV-CLAVE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAVMAS.
+           COPY CLAVREG.
+       WORKING-STORAGE SECTION.
+       77  I               PIC 99.
+       01  CLAVE-INIC-TABLA.
+           02 CLAVE-INIC-ROW OCCURS 11 TIMES.
+               03 CLAVE-INIC-CLAVE PIC X(14).
+               03 CLAVE-INIC-TIPO  PIC X(01).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZACION.
+           OPEN OUTPUT CLAVMAS.
+           PERFORM CARGA-CLAVMAS VARYING I FROM 1 BY 1 UNTIL I > 11.
+           CLOSE CLAVMAS.
+           STOP RUN.
+
+       INICIALIZACION.
+           MOVE "Sueldo        " TO CLAVE-INIC-CLAVE(1).
+           MOVE "P"              TO CLAVE-INIC-TIPO(1).
+
+           MOVE "Bono          " TO CLAVE-INIC-CLAVE(2).
+           MOVE "P"              TO CLAVE-INIC-TIPO(2).
+
+           MOVE "Puntualidad   " TO CLAVE-INIC-CLAVE(3).
+           MOVE "P"              TO CLAVE-INIC-TIPO(3).
+
+           MOVE "Productividad " TO CLAVE-INIC-CLAVE(4).
+           MOVE "P"              TO CLAVE-INIC-TIPO(4).
+
+           MOVE "Prestamo      " TO CLAVE-INIC-CLAVE(5).
+           MOVE "P"              TO CLAVE-INIC-TIPO(5).
+
+           MOVE "Horas Extras  " TO CLAVE-INIC-CLAVE(6).
+           MOVE "P"              TO CLAVE-INIC-TIPO(6).
+
+           MOVE "Impuestos     " TO CLAVE-INIC-CLAVE(7).
+           MOVE "D"              TO CLAVE-INIC-TIPO(7).
+
+           MOVE "IMSS          " TO CLAVE-INIC-CLAVE(8).
+           MOVE "D"              TO CLAVE-INIC-TIPO(8).
+
+           MOVE "Faltas        " TO CLAVE-INIC-CLAVE(9).
+           MOVE "D"              TO CLAVE-INIC-TIPO(9).
+
+           MOVE "Pago prestamo " TO CLAVE-INIC-CLAVE(10).
+           MOVE "D"              TO CLAVE-INIC-TIPO(10).
+
+           MOVE "Vales         " TO CLAVE-INIC-CLAVE(11).
+           MOVE "D"              TO CLAVE-INIC-TIPO(11).
+
+       CARGA-CLAVMAS.
+           MOVE CLAVE-INIC-CLAVE(I) TO CLV-CLAVE.
+           MOVE CLAVE-INIC-TIPO(I)  TO CLV-TIPO.
+           MOVE "S"                 TO CLV-ACT.
+           WRITE CLV-REG.
+
+       END PROGRAM CLAVLOAD.
