@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Carga/reconstruye el maestro de control de reportes
+      *          EMPCTL (tamano de pagina y letrero) leido por EmpNom.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCTLLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPCTL ASSIGN TO DISK
+               ORGANISATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-ID.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPCTL.
+           COPY CTLREG.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT EMPCTL.
+           MOVE "RPT"                  TO CTL-ID.
+           MOVE 15                     TO CTL-LINLIM.
+           MOVE "\\ STEFANINI GROUP //" TO CTL-LETRERO.
+           MOVE 99999.99               TO CTL-IMP-MAX.
+           WRITE CTL-REG.
+           CLOSE EMPCTL.
+           STOP RUN.
+
+       END PROGRAM EMPCTLLD.
