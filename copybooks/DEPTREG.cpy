@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Record layout for the department master (DEPTMAS).
+      * Shared by EMPABC, EmpNom, DEPTLOAD and MOVIMIENTOS.
+      ******************************************************************
+       01  DPT-REG.
+           02 DPT-COD      PIC X(03).
+           02 DPT-NOM      PIC X(16).
+           02 DPT-ACT      PIC X(01).
+               88 DPT-ACTIVO    VALUE "S".
+               88 DPT-INACTIVO  VALUE "N".
