@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layout for the report control master (EMPCTL). One
+      * fixed row (CTL-ID = "RPT") holding the page size, letterhead
+      * and maximum valid movement amount EmpNom runs with, so
+      * operations can retune the report/validation without a
+      * recompile.
+      ******************************************************************
+       01  CTL-REG.
+           02 CTL-ID         PIC X(03).
+           02 CTL-LINLIM     PIC 9(02).
+           02 CTL-LETRERO    PIC X(21).
+           02 CTL-IMP-MAX    PIC 9(05)V99.
