@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Record layout for the payroll history log (NOMHIST). Appended
+      * once per employee corte by EmpNom, purged per-period and
+      * reported on by EMPBATCH.
+      ******************************************************************
+       01  HIS-REG.
+           02  HIS-PERIODO.
+               03  HIS-PER-AA  PIC 9(02).
+               03  HIS-PER-MM  PIC 9(02).
+           02  HIS-NOMI        PIC 9(06).
+           02  HIS-DEPT        PIC X(03).
+           02  HIS-PERC        PIC 9(08)V99.
+           02  HIS-DEDU        PIC 9(08)V99.
+           02  HIS-SUEL        PIC S9(08)V99.
