@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layout for the movement-concept master (CLAVMAS).
+      * Shared by MOVIMIENTOS, EmpNom, EMPSLIP and CLAVLOAD.
+      ******************************************************************
+       01  CLV-REG.
+           02 CLV-CLAVE    PIC X(14).
+           02 CLV-TIPO     PIC X(01).
+               88 CLV-PERCEPCION VALUE "P".
+               88 CLV-DEDUCCION  VALUE "D".
+           02 CLV-ACT      PIC X(01).
+               88 CLV-ACTIVA     VALUE "S".
+               88 CLV-INACTIVA   VALUE "N".
