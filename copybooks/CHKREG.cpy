@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Record layout for the EmpNom checkpoint log (EMPCHK). Written
+      * once per employee corte by EmpNom, read by EMPBATCH to decide
+      * whether a prior run needs to be resumed or reported on.
+      ******************************************************************
+       01  CHK-REG.
+           02 CHK-PERIODO.
+               03 CHK-PER-AA    PIC 9(02).
+               03 CHK-PER-MM    PIC 9(02).
+           02 CHK-NOMI          PIC 9(06).
+           02 CHK-ESTADO        PIC X(02).
+               88 CHK-OK            VALUE "OK".
+           02 CHK-HORA.
+               03 CHK-HOR-HH    PIC 9(02).
+               03 CHK-HOR-MM    PIC 9(02).
+               03 CHK-HOR-SS    PIC 9(02).
