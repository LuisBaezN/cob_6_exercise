@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Record layout for the nomina sequence counter (NOMSEQ). One
+      * fixed row (SEQ-ID = "NOM") holding the last nomina assigned by
+      * EMPABC on ALTA, so a new hire always gets the next free number
+      * even across runs.
+      ******************************************************************
+       01  SEQ-REG.
+           02 SEQ-ID         PIC X(03).
+           02 SEQ-ULT-NOMI   PIC 9(06).
